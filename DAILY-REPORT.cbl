@@ -0,0 +1,316 @@
+      ******************************************************************
+      * Author: Luca Morgado (mkarten)
+      * Date: 04-MAY-2022
+      * Purpose: Batch report
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. DAILY-REPORT.
+       AUTHOR. LUCA MORGADO.
+       DATE-WRITTEN. 04-MAY-2022.
+       DATE-COMPILED. 04-MAY-2022.
+       SECURITY. OpenSource.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT DIFF-PARM-FILE ASSIGN TO "DIFFRULES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DP-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "DAILYRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RP-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AD-USERNAME         PIC X(7).
+           05  FILLER              PIC X.
+           05  AD-DIFFICULTY       PIC 9.
+           05  FILLER              PIC X.
+           05  AD-SECRET           PIC 9(4).
+           05  FILLER              PIC X.
+           05  AD-GUESS            PIC 9(4).
+           05  FILLER              PIC X.
+           05  AD-RESULT           PIC X(7).
+           05  FILLER              PIC X.
+           05  AD-DATE             PIC 9(8).
+
+       FD  DIFF-PARM-FILE.
+       01  DP-RECORD.
+           05  DP-NUMBER           PIC 9.
+           05  FILLER              PIC X.
+           05  DP-RANGE-HIGH       PIC 9(5).
+           05  FILLER              PIC X.
+           05  DP-POINTS           PIC 9(5).
+           05  FILLER              PIC X.
+           05  DP-MAX-ATTEMPTS     PIC 99.
+           05  FILLER              PIC X.
+           05  DP-LABEL            PIC X(40).
+
+       FD  REPORT-FILE.
+       01  RP-LINE                 PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       78  WS-NEW-LINE VALUE X"0D".
+       01  WS-AUD-STATUS PIC XX.
+       01  WS-DP-STATUS PIC XX.
+       01  WS-RP-STATUS PIC XX.
+       01  WS-REPORT-DATE PIC 9(8).
+       01  WS-TODAY-DATE PIC 9(8).
+       01  WS-DATE-ANSWER PIC X(8).
+
+      *-----------------------
+      * Difficulty / scoring rules table, loaded from DIFF-PARM-FILE
+      *-----------------------
+       01  WS-DIFF-COUNT PIC 9 VALUE 0.
+       01  WS-DIFF-IDX PIC 99.
+       01  WS-DIFF-TABLE.
+           05  WS-DIFF-ENTRY OCCURS 9 TIMES.
+               10  WS-DIFF-NUMBER       PIC 9.
+               10  WS-DIFF-RANGE-HIGH   PIC 9(5).
+               10  WS-DIFF-POINTS       PIC 9(5).
+               10  WS-DIFF-MAX-ATTEMPTS PIC 99.
+               10  WS-DIFF-LABEL        PIC X(40).
+
+      *-----------------------
+      * Per-difficulty daily totals
+      *-----------------------
+       01  WS-RPT-GUESS-RUN PIC 9(4) VALUE 0.
+       01  WS-RPT-POINTS-FOR-WIN PIC 9(5).
+       01  WS-RPT-AVG-GUESSES PIC 9(4)V99.
+       01  WS-RPT-AVG-GUESSES-DISP PIC ZZZ9.99.
+       01  WS-RPT-GAMES OCCURS 9 TIMES PIC 9(4).
+       01  WS-RPT-WINS OCCURS 9 TIMES PIC 9(4).
+       01  WS-RPT-GUESSES-TOTAL OCCURS 9 TIMES PIC 9(6).
+
+      *-----------------------
+      * Player points-earned-today working table
+      *-----------------------
+       01  WS-PLAYER-COUNT PIC 9(4) VALUE 0.
+       01  WS-PLAYER-IDX PIC 9(4).
+       01  WS-PLAYER-J PIC 9(4).
+       01  WS-PLAYER-FOUND-FLAG PIC 9 VALUE 0.
+       01  WS-PLAYER-TABLE.
+           05  WS-PLAYER-ENTRY OCCURS 50 TIMES.
+               10  WS-PLAYER-NAME   PIC X(7).
+               10  WS-PLAYER-POINTS PIC 9(6).
+       01  WS-PLAYER-SWAP.
+           05  WS-PLAYER-SWAP-NAME   PIC X(7).
+           05  WS-PLAYER-SWAP-POINTS PIC 9(6).
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           PERFORM LOAD-DIFFICULTY-TABLE.
+           PERFORM ASK-REPORT-DATE.
+           PERFORM RESET-REPORT-TOTALS
+               VARYING WS-DIFF-IDX FROM 1 BY 1
+               UNTIL WS-DIFF-IDX > 9.
+           PERFORM SCAN-AUDIT-LOG.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM PRINT-REPORT.
+           CLOSE REPORT-FILE.
+           STOP RUN.
+
+       LOAD-DIFFICULTY-TABLE.
+           MOVE 0 TO WS-DIFF-COUNT.
+           MOVE SPACES TO WS-DP-STATUS.
+           OPEN INPUT DIFF-PARM-FILE.
+           IF WS-DP-STATUS = "35"
+               DISPLAY "FATAL: DIFFRULES file not found - "
+                   "cannot run the report without the difficulty "
+                   "table."
+               STOP RUN
+           END-IF.
+           PERFORM LOAD-ONE-DIFFICULTY-ROW UNTIL WS-DP-STATUS = "10".
+           CLOSE DIFF-PARM-FILE.
+
+       LOAD-ONE-DIFFICULTY-ROW.
+           READ DIFF-PARM-FILE
+               AT END
+                   MOVE "10" TO WS-DP-STATUS
+               NOT AT END
+                   IF WS-DIFF-COUNT < 9
+                       ADD 1 TO WS-DIFF-COUNT
+                       MOVE DP-NUMBER TO
+                           WS-DIFF-NUMBER (WS-DIFF-COUNT)
+                       MOVE DP-RANGE-HIGH TO
+                           WS-DIFF-RANGE-HIGH (WS-DIFF-COUNT)
+                       MOVE DP-POINTS TO
+                           WS-DIFF-POINTS (WS-DIFF-COUNT)
+                       MOVE DP-MAX-ATTEMPTS TO
+                           WS-DIFF-MAX-ATTEMPTS (WS-DIFF-COUNT)
+                       MOVE DP-LABEL TO WS-DIFF-LABEL (WS-DIFF-COUNT)
+                   END-IF
+           END-READ.
+
+       ASK-REPORT-DATE.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           DISPLAY "Enter the date to report on, YYYYMMDD, "
+               "or press ENTER for today:".
+           ACCEPT WS-DATE-ANSWER.
+           INSPECT WS-DATE-ANSWER REPLACING ALL WS-NEW-LINE BY SPACE.
+           IF WS-DATE-ANSWER = SPACES
+               MOVE WS-TODAY-DATE TO WS-REPORT-DATE
+           ELSE
+               MOVE WS-DATE-ANSWER TO WS-REPORT-DATE
+           END-IF.
+
+       RESET-REPORT-TOTALS.
+           MOVE 0 TO WS-RPT-GAMES (WS-DIFF-IDX).
+           MOVE 0 TO WS-RPT-WINS (WS-DIFF-IDX).
+           MOVE 0 TO WS-RPT-GUESSES-TOTAL (WS-DIFF-IDX).
+
+       SCAN-AUDIT-LOG.
+           MOVE 0 TO WS-RPT-GUESS-RUN.
+           MOVE SPACES TO WS-AUD-STATUS.
+           OPEN INPUT AUDIT-FILE.
+           IF WS-AUD-STATUS NOT = "35"
+               PERFORM READ-AUDIT-ROW UNTIL WS-AUD-STATUS = "10"
+               CLOSE AUDIT-FILE
+           END-IF.
+
+       READ-AUDIT-ROW.
+           READ AUDIT-FILE
+               AT END
+                   MOVE "10" TO WS-AUD-STATUS
+               NOT AT END
+                   IF AD-DATE = WS-REPORT-DATE
+                       PERFORM PROCESS-REPORT-ROW
+                   END-IF
+           END-READ.
+
+       PROCESS-REPORT-ROW.
+           ADD 1 TO WS-RPT-GUESS-RUN.
+           EVALUATE AD-RESULT
+               WHEN "WIN"
+                   ADD 1 TO WS-RPT-GAMES (AD-DIFFICULTY)
+                   ADD 1 TO WS-RPT-WINS (AD-DIFFICULTY)
+                   ADD WS-RPT-GUESS-RUN TO
+                       WS-RPT-GUESSES-TOTAL (AD-DIFFICULTY)
+                   PERFORM CREDIT-PLAYER-POINTS
+                   MOVE 0 TO WS-RPT-GUESS-RUN
+               WHEN "LOSS"
+                   ADD 1 TO WS-RPT-GAMES (AD-DIFFICULTY)
+                   MOVE 0 TO WS-RPT-GUESS-RUN
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       CREDIT-PLAYER-POINTS.
+           MOVE 0 TO WS-RPT-POINTS-FOR-WIN.
+           PERFORM FIND-DIFF-POINTS
+               VARYING WS-DIFF-IDX FROM 1 BY 1
+               UNTIL WS-DIFF-IDX > WS-DIFF-COUNT.
+           MOVE 0 TO WS-PLAYER-FOUND-FLAG.
+           PERFORM FIND-PLAYER-ENTRY
+               VARYING WS-PLAYER-IDX FROM 1 BY 1
+               UNTIL WS-PLAYER-IDX > WS-PLAYER-COUNT.
+           IF WS-PLAYER-FOUND-FLAG = 0 AND WS-PLAYER-COUNT < 50
+               ADD 1 TO WS-PLAYER-COUNT
+               MOVE AD-USERNAME TO WS-PLAYER-NAME (WS-PLAYER-COUNT)
+               MOVE WS-RPT-POINTS-FOR-WIN TO
+                   WS-PLAYER-POINTS (WS-PLAYER-COUNT)
+           END-IF.
+
+       FIND-DIFF-POINTS.
+           IF WS-DIFF-NUMBER (WS-DIFF-IDX) = AD-DIFFICULTY
+               MOVE WS-DIFF-POINTS (WS-DIFF-IDX) TO
+                   WS-RPT-POINTS-FOR-WIN
+           END-IF.
+
+       FIND-PLAYER-ENTRY.
+           IF WS-PLAYER-NAME (WS-PLAYER-IDX) = AD-USERNAME
+               MOVE 1 TO WS-PLAYER-FOUND-FLAG
+               ADD WS-RPT-POINTS-FOR-WIN TO
+                   WS-PLAYER-POINTS (WS-PLAYER-IDX)
+           END-IF.
+
+       SORT-PLAYER-OUTER.
+           PERFORM SORT-PLAYER-INNER
+               VARYING WS-PLAYER-J FROM 1 BY 1
+               UNTIL WS-PLAYER-J > WS-PLAYER-COUNT - WS-PLAYER-IDX.
+
+       SORT-PLAYER-INNER.
+           IF WS-PLAYER-POINTS (WS-PLAYER-J) <
+                   WS-PLAYER-POINTS (WS-PLAYER-J + 1)
+               MOVE WS-PLAYER-ENTRY (WS-PLAYER-J) TO WS-PLAYER-SWAP
+               MOVE WS-PLAYER-ENTRY (WS-PLAYER-J + 1) TO
+                   WS-PLAYER-ENTRY (WS-PLAYER-J)
+               MOVE WS-PLAYER-SWAP TO WS-PLAYER-ENTRY (WS-PLAYER-J + 1)
+           END-IF.
+
+       PRINT-REPORT.
+           MOVE "HIGHER OR LOWER - DAILY SUMMARY REPORT" TO RP-LINE
+           WRITE RP-LINE
+           DISPLAY RP-LINE
+           MOVE SPACES TO RP-LINE
+           STRING "Report date: " WS-REPORT-DATE
+               DELIMITED BY SIZE INTO RP-LINE
+           WRITE RP-LINE
+           DISPLAY RP-LINE
+           MOVE "------------------------------------------------" TO
+               RP-LINE
+           WRITE RP-LINE
+           DISPLAY RP-LINE
+           PERFORM PRINT-DIFFICULTY-LINE
+               VARYING WS-DIFF-IDX FROM 1 BY 1
+               UNTIL WS-DIFF-IDX > WS-DIFF-COUNT
+           MOVE "------------------------------------------------" TO
+               RP-LINE
+           WRITE RP-LINE
+           DISPLAY RP-LINE
+           MOVE "Players ranked by points earned today:" TO RP-LINE
+           WRITE RP-LINE
+           DISPLAY RP-LINE
+           PERFORM SORT-PLAYER-OUTER
+               VARYING WS-PLAYER-IDX FROM 1 BY 1
+               UNTIL WS-PLAYER-IDX >= WS-PLAYER-COUNT
+           PERFORM PRINT-PLAYER-LINE
+               VARYING WS-PLAYER-IDX FROM 1 BY 1
+               UNTIL WS-PLAYER-IDX > WS-PLAYER-COUNT.
+
+       PRINT-DIFFICULTY-LINE.
+           IF WS-RPT-GAMES (WS-DIFF-NUMBER (WS-DIFF-IDX)) > 0
+               IF WS-RPT-WINS (WS-DIFF-NUMBER (WS-DIFF-IDX)) > 0
+                   COMPUTE WS-RPT-AVG-GUESSES ROUNDED =
+                       WS-RPT-GUESSES-TOTAL
+                           (WS-DIFF-NUMBER (WS-DIFF-IDX)) /
+                       WS-RPT-WINS (WS-DIFF-NUMBER (WS-DIFF-IDX))
+               ELSE
+                   MOVE 0 TO WS-RPT-AVG-GUESSES
+               END-IF
+               MOVE WS-RPT-AVG-GUESSES TO WS-RPT-AVG-GUESSES-DISP
+               MOVE SPACES TO RP-LINE
+               STRING "Difficulty " WS-DIFF-NUMBER (WS-DIFF-IDX) ": "
+                   WS-RPT-GAMES (WS-DIFF-NUMBER (WS-DIFF-IDX))
+                   " played, "
+                   WS-RPT-WINS (WS-DIFF-NUMBER (WS-DIFF-IDX))
+                   " won, avg guesses "
+                   WS-RPT-AVG-GUESSES-DISP
+                   DELIMITED BY SIZE INTO RP-LINE
+               WRITE RP-LINE
+               DISPLAY RP-LINE
+           END-IF.
+
+       PRINT-PLAYER-LINE.
+           MOVE SPACES TO RP-LINE
+           STRING WS-PLAYER-IDX ". " WS-PLAYER-NAME (WS-PLAYER-IDX)
+               " - " WS-PLAYER-POINTS (WS-PLAYER-IDX) " points"
+               DELIMITED BY SIZE INTO RP-LINE
+           WRITE RP-LINE
+           DISPLAY RP-LINE.
+       END PROGRAM DAILY-REPORT.
