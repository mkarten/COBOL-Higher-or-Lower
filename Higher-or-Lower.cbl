@@ -17,17 +17,128 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT DIFF-PARM-FILE ASSIGN TO "DIFFRULES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DP-STATUS.
+
+           SELECT PLAYER-FILE ASSIGN TO "PLAYERS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PL-USERNAME-KEY
+               FILE STATUS IS WS-PL-STATUS.
+
+           SELECT LEADERBOARD-FILE ASSIGN TO "LEADERBOARD"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LB-USERNAME-KEY
+               FILE STATUS IS WS-LB-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-USERNAME-KEY
+               FILE STATUS IS WS-CK-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TR-STATUS.
+
+           SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RS-STATUS.
+
+           SELECT ROSTER-FILE ASSIGN TO "ROSTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RO-STATUS.
+
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  DIFF-PARM-FILE.
+       01  DP-RECORD.
+           05  DP-NUMBER           PIC 9.
+           05  FILLER              PIC X.
+           05  DP-RANGE-HIGH       PIC 9(5).
+           05  FILLER              PIC X.
+           05  DP-POINTS           PIC 9(5).
+           05  FILLER              PIC X.
+           05  DP-MAX-ATTEMPTS     PIC 99.
+           05  FILLER              PIC X.
+           05  DP-LABEL            PIC X(40).
+
+       FD  PLAYER-FILE.
+       01  PL-RECORD.
+           05  PL-USERNAME-KEY     PIC X(7).
+           05  PL-USERNAME-DISPLAY PIC X(7).
+           05  PL-GAMES-PLAYED     PIC 9(4).
+           05  PL-TOTAL-SCORE      PIC 9(6).
+           05  PL-TOTAL-WINS       PIC 9(4).
+
+       FD  LEADERBOARD-FILE.
+       01  LB-RECORD.
+           05  LB-USERNAME-KEY     PIC X(7).
+           05  LB-USERNAME-DISPLAY PIC X(7).
+           05  LB-SCORE            PIC 9(4).
+
+       FD  CHECKPOINT-FILE.
+       01  CK-RECORD.
+           05  CK-USERNAME-KEY     PIC X(7).
+           05  CK-SCORE            PIC 9(4).
+           05  CK-DIFFICULTY       PIC 9.
+           05  CK-SECRET           PIC 9(4).
+           05  CK-ATTEMPTS         PIC 99.
+           05  CK-GAMES-PLAYED     PIC 9(4).
+           05  CK-WINS             PIC 9(4).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AD-USERNAME         PIC X(7).
+           05  FILLER              PIC X VALUE SPACE.
+           05  AD-DIFFICULTY       PIC 9.
+           05  FILLER              PIC X VALUE SPACE.
+           05  AD-SECRET           PIC 9(4).
+           05  FILLER              PIC X VALUE SPACE.
+           05  AD-GUESS            PIC 9(4).
+           05  FILLER              PIC X VALUE SPACE.
+           05  AD-RESULT           PIC X(7).
+           05  FILLER              PIC X VALUE SPACE.
+           05  AD-DATE             PIC 9(8).
+
+       FD  TRANS-FILE.
+       01  TR-RECORD               PIC X(5).
+
+       FD  RESULTS-FILE.
+       01  RS-RECORD.
+           05  RS-USERNAME         PIC X(7).
+           05  FILLER              PIC X VALUE SPACE.
+           05  RS-GUESS            PIC ZZZ9.
+           05  FILLER              PIC X VALUE SPACE.
+           05  RS-SECRET           PIC ZZZ9.
+           05  FILLER              PIC X VALUE SPACE.
+           05  RS-RESULT           PIC X(7).
+
+       FD  ROSTER-FILE.
+       01  RO-RECORD               PIC X(7).
+
        WORKING-STORAGE SECTION.
        01  WS-USERNAME PIC X(7).
+       01  WS-USERNAME-UPPER PIC X(7).
        78  WS-NEW-LINE VALUE X"0D".
        01  WS-RUN PIC 9 VALUE 1.
        01  WS-DISPLAY-SCORE PIC ZZZ9.
        01  WS-ACTUAL-SCORE PIC 9999.
+       01  WS-WIN-COUNT PIC 9(4) VALUE 0.
+       01  WS-GAMES-PLAYED-COUNT PIC 9(4) VALUE 0.
+       01  WS-SAVED-USERNAME PIC X(7).
        01  WS-MENU-INPUT PIC X(20).
+       01  WS-MENU-NB-TEST-VALUE PIC X(20).
+       01  WS-MENU-NB PIC 99.
        01  WS-GAME-INPUT PIC X(5).
        01  WS-GAME-DIFFICULTY PIC 9.
        01  WS-RAND PIC ZZZ9.
@@ -35,61 +146,385 @@
        01  WS-IS-NB-FLAG PIC 9 VALUE 0.
        01  WS-NB PIC ZZZ9.
        01  WS-SEED PIC 9(08) VALUE 1.
+       01  WS-AUDIT-RESULT PIC X(7).
+       01  WS-ATTEMPTS-COUNT PIC 99 VALUE 0.
+       01  WS-MAX-ATTEMPTS PIC 99 VALUE 0.
+       01  WS-CUR-RANGE-HIGH PIC ZZZ9.
+       01  WS-INPUT-ERROR PIC X(10).
+       01  WS-SKIP-MENU-FLAG PIC 9 VALUE 0.
+       01  WS-RESUME-ANSWER PIC X.
+       01  WS-BATCH-MODE-FLAG PIC 9 VALUE 0.
+       01  WS-DIFF-FOUND-FLAG PIC 9 VALUE 0.
+       01  WS-DIFF-CHOSEN-FLAG PIC 9 VALUE 0.
+
+      *-----------------------
+      * File status fields
+      *-----------------------
+       01  WS-DP-STATUS PIC XX.
+       01  WS-PL-STATUS PIC XX.
+       01  WS-LB-STATUS PIC XX.
+       01  WS-CK-STATUS PIC XX.
+       01  WS-AUD-STATUS PIC XX.
+       01  WS-TR-STATUS PIC XX.
+       01  WS-RS-STATUS PIC XX.
+       01  WS-RO-STATUS PIC XX.
+
+      *-----------------------
+      * Difficulty / scoring rules table, loaded from DIFF-PARM-FILE
+      *-----------------------
+       01  WS-DIFF-COUNT PIC 9 VALUE 0.
+       01  WS-DIFF-IDX PIC 99.
+       01  WS-DIFF-TABLE.
+           05  WS-DIFF-ENTRY OCCURS 9 TIMES.
+               10  WS-DIFF-NUMBER       PIC 9.
+               10  WS-DIFF-RANGE-HIGH   PIC 9(5).
+               10  WS-DIFF-POINTS       PIC 9(5).
+               10  WS-DIFF-MAX-ATTEMPTS PIC 99.
+               10  WS-DIFF-LABEL        PIC X(40).
+       01  WS-OPT-LEADERBOARD PIC 99.
+       01  WS-OPT-STATS PIC 99.
+       01  WS-OPT-BATCH PIC 99.
+       01  WS-OPT-TOURNAMENT PIC 99.
+       01  WS-OPT-EXIT PIC 99.
+
+      *-----------------------
+      * Leaderboard top-10 working table
+      *-----------------------
+       01  WS-LB-COUNT PIC 9(4) VALUE 0.
+       01  WS-LB-IDX PIC 9(4).
+       01  WS-LB-J PIC 9(4).
+       01  WS-LB-TABLE.
+           05  WS-LB-ENTRY OCCURS 200 TIMES.
+               10  WS-LB-T-USERNAME PIC X(7).
+               10  WS-LB-T-SCORE    PIC 9(4).
+       01  WS-LB-SWAP.
+           05  WS-LB-SWAP-USERNAME PIC X(7).
+           05  WS-LB-SWAP-SCORE    PIC 9(4).
+
+      *-----------------------
+      * Tournament roster working table
+      *-----------------------
+       01  WS-ROSTER-COUNT PIC 9(4) VALUE 0.
+       01  WS-ROSTER-IDX PIC 9(4).
+       01  WS-ROSTER-J PIC 9(4).
+       01  WS-ROSTER-DONE-FLAG PIC 9 VALUE 0.
+       01  WS-ROSTER-WON-FLAG PIC 9 VALUE 0.
+       01  WS-ROSTER-GUESS-COUNT PIC 99 VALUE 0.
+       01  WS-ROSTER-TABLE.
+           05  WS-ROSTER-ENTRY OCCURS 20 TIMES.
+               10  WS-ROSTER-NAME     PIC X(7).
+               10  WS-ROSTER-ATTEMPTS PIC 99.
+               10  WS-ROSTER-RESULT   PIC 9.
+       01  WS-ROSTER-SWAP.
+           05  WS-ROSTER-SWAP-NAME     PIC X(7).
+           05  WS-ROSTER-SWAP-ATTEMPTS PIC 99.
+           05  WS-ROSTER-SWAP-RESULT   PIC 9.
+
+      *-----------------------
+      * Player stats dashboard working fields
+      *-----------------------
+       01  WS-STATS-IDX PIC 99.
+       01  WS-STATS-DISTANCE PIC 9(4).
+       01  WS-STATS-AVG-DIST PIC 9(4)V99.
+       01  WS-STATS-AVG-DIST-DISP PIC ZZZ9.99.
+       01  WS-STATS-WIN-RATE PIC 999V99.
+       01  WS-STATS-WIN-RATE-DISP PIC ZZ9.99.
+       01  WS-STATS-PREV-SECRET PIC 9(4) VALUE 0.
+       01  WS-STATS-PREV-GUESS PIC 9(4) VALUE 0.
+       01  WS-STATS-GAMES OCCURS 9 TIMES PIC 9(4).
+       01  WS-STATS-WINS OCCURS 9 TIMES PIC 9(4).
+       01  WS-STATS-DIST-TOTAL OCCURS 9 TIMES PIC 9(6).
+       01  WS-STATS-DIST-COUNT OCCURS 9 TIMES PIC 9(4).
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
            MOVE 0 TO WS-ACTUAL-SCORE
-           COMPUTE WS-RAND = FUNCTION RANDOM(WS-SEED)
+           PERFORM LOAD-DIFFICULTY-TABLE.
            PERFORM GAME-INTRO.
            PERFORM MAIN-GAME-LOOP UNTIL WS-RUN = 0.
            STOP RUN.
 
+      *-----------------------
+      * Load the difficulty / scoring rules table from DIFFRULES
+      *-----------------------
+       LOAD-DIFFICULTY-TABLE.
+           MOVE 0 TO WS-DIFF-COUNT.
+           MOVE SPACES TO WS-DP-STATUS.
+           OPEN INPUT DIFF-PARM-FILE.
+           IF WS-DP-STATUS = "35"
+               DISPLAY "FATAL: DIFFRULES file not found - "
+                   "cannot start without the difficulty/scoring table."
+               STOP RUN
+           END-IF.
+           PERFORM LOAD-ONE-DIFFICULTY-ROW UNTIL WS-DP-STATUS = "10".
+           CLOSE DIFF-PARM-FILE.
+           COMPUTE WS-OPT-LEADERBOARD = WS-DIFF-COUNT + 1.
+           COMPUTE WS-OPT-STATS = WS-DIFF-COUNT + 2.
+           COMPUTE WS-OPT-BATCH = WS-DIFF-COUNT + 3.
+           COMPUTE WS-OPT-TOURNAMENT = WS-DIFF-COUNT + 4.
+           COMPUTE WS-OPT-EXIT = WS-DIFF-COUNT + 5.
+
+       LOAD-ONE-DIFFICULTY-ROW.
+           READ DIFF-PARM-FILE
+               AT END
+                   MOVE "10" TO WS-DP-STATUS
+               NOT AT END
+                   IF WS-DIFF-COUNT < 9
+                       ADD 1 TO WS-DIFF-COUNT
+                       MOVE DP-NUMBER TO
+                           WS-DIFF-NUMBER (WS-DIFF-COUNT)
+                       MOVE DP-RANGE-HIGH TO
+                           WS-DIFF-RANGE-HIGH (WS-DIFF-COUNT)
+                       MOVE DP-POINTS TO
+                           WS-DIFF-POINTS (WS-DIFF-COUNT)
+                       MOVE DP-MAX-ATTEMPTS TO
+                           WS-DIFF-MAX-ATTEMPTS (WS-DIFF-COUNT)
+                       MOVE DP-LABEL TO WS-DIFF-LABEL (WS-DIFF-COUNT)
+                   END-IF
+           END-READ.
+
        GAME-INTRO.
            MOVE 1 TO WS-RUN.
+           MOVE 0 TO WS-SKIP-MENU-FLAG.
            PERFORM DRAW-INTRO-SCREEN.
            DISPLAY WS-NEW-LINE.
            DISPLAY "Select your username (should be 7 letters or less)".
            ACCEPT WS-USERNAME.
            INSPECT WS-USERNAME REPLACING ALL WS-NEW-LINE BY SPACE.
-           DISPLAY "Well Hello " WS-USERNAME " and welcome to "
-           "HIGHER OR LOWER !".
+           PERFORM REGISTER-PLAYER.
            DISPLAY WS-NEW-LINE.
-           PERFORM INTRO-MENU.
+           PERFORM CHECK-FOR-CHECKPOINT.
+           IF WS-SKIP-MENU-FLAG = 0
+               PERFORM INTRO-MENU
+           END-IF.
+
+      *-----------------------
+      * Registered-player master file lookup / registration
+      *-----------------------
+       REGISTER-PLAYER.
+           PERFORM OPEN-PLAYER-FILE.
+           MOVE FUNCTION UPPER-CASE(WS-USERNAME) TO WS-USERNAME-UPPER.
+           MOVE WS-USERNAME-UPPER TO PL-USERNAME-KEY.
+           READ PLAYER-FILE
+               INVALID KEY
+                   MOVE WS-USERNAME TO PL-USERNAME-DISPLAY
+                   MOVE 0 TO PL-GAMES-PLAYED
+                   MOVE 0 TO PL-TOTAL-SCORE
+                   MOVE 0 TO PL-TOTAL-WINS
+                   WRITE PL-RECORD
+                   DISPLAY "Well Hello " WS-USERNAME " and welcome to "
+                       "HIGHER OR LOWER !"
+                   DISPLAY "You are a new player here - good luck!"
+                   CLOSE PLAYER-FILE
+               NOT INVALID KEY
+                   IF PL-USERNAME-DISPLAY = WS-USERNAME
+                       DISPLAY "Welcome back " WS-USERNAME
+                           " and welcome to HIGHER OR LOWER !"
+                       DISPLAY "Games played: " PL-GAMES-PLAYED
+                           "  Total wins: " PL-TOTAL-WINS
+                           "  Total score: " PL-TOTAL-SCORE
+                       CLOSE PLAYER-FILE
+                   ELSE
+                       DISPLAY "That name is already registered as "
+                           PL-USERNAME-DISPLAY "."
+                       DISPLAY "Please retype it with the exact same "
+                           "capitalization, or choose another name."
+                       CLOSE PLAYER-FILE
+                       PERFORM RETRY-USERNAME
+                   END-IF
+           END-READ.
+
+       RETRY-USERNAME.
+           DISPLAY "Select your username (should be 7 letters or less)".
+           ACCEPT WS-USERNAME.
+           INSPECT WS-USERNAME REPLACING ALL WS-NEW-LINE BY SPACE.
+           PERFORM REGISTER-PLAYER.
+
+       OPEN-PLAYER-FILE.
+           MOVE SPACES TO WS-PL-STATUS.
+           OPEN I-O PLAYER-FILE.
+           IF WS-PL-STATUS = "35"
+               OPEN OUTPUT PLAYER-FILE
+               CLOSE PLAYER-FILE
+               OPEN I-O PLAYER-FILE
+           END-IF.
+
+      *-----------------------
+      * Mid-game checkpoint detection / resume
+      *-----------------------
+       CHECK-FOR-CHECKPOINT.
+           PERFORM OPEN-CHECKPOINT-FILE.
+           MOVE WS-USERNAME-UPPER TO CK-USERNAME-KEY.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 0 TO WS-SKIP-MENU-FLAG
+               NOT INVALID KEY
+                   DISPLAY "Found an in-progress game for " WS-USERNAME
+                       " (Score " CK-SCORE ", Difficulty "
+                       CK-DIFFICULTY ")."
+                   DISPLAY "Resume this game? (Y/N)"
+                   ACCEPT WS-RESUME-ANSWER
+                   MOVE FUNCTION UPPER-CASE(WS-RESUME-ANSWER)
+                       TO WS-RESUME-ANSWER
+                   IF WS-RESUME-ANSWER = "Y"
+                       MOVE CK-SCORE TO WS-ACTUAL-SCORE
+                       MOVE CK-DIFFICULTY TO WS-GAME-DIFFICULTY
+                       MOVE CK-SECRET TO WS-RAND
+                       MOVE CK-ATTEMPTS TO WS-ATTEMPTS-COUNT
+                       MOVE CK-GAMES-PLAYED TO WS-GAMES-PLAYED-COUNT
+                       MOVE CK-WINS TO WS-WIN-COUNT
+                       PERFORM SET-MAX-ATTEMPTS-FOR-DIFFICULTY
+                       PERFORM SET-RANGE-HIGH-FOR-DIFFICULTY
+                       MOVE 1 TO WS-SKIP-MENU-FLAG
+                       DISPLAY "Resuming... good luck!"
+                   ELSE
+                       MOVE WS-USERNAME-UPPER TO CK-USERNAME-KEY
+                       DELETE CHECKPOINT-FILE RECORD
+                           INVALID KEY CONTINUE
+                       END-DELETE
+                       MOVE 0 TO WS-SKIP-MENU-FLAG
+                   END-IF
+           END-READ.
+           CLOSE CHECKPOINT-FILE.
+
+       OPEN-CHECKPOINT-FILE.
+           MOVE SPACES TO WS-CK-STATUS.
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-CK-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           PERFORM OPEN-CHECKPOINT-FILE.
+           MOVE WS-USERNAME-UPPER TO CK-USERNAME-KEY.
+           MOVE WS-ACTUAL-SCORE TO CK-SCORE.
+           MOVE WS-GAME-DIFFICULTY TO CK-DIFFICULTY.
+           MOVE WS-RAND TO CK-SECRET.
+           MOVE WS-ATTEMPTS-COUNT TO CK-ATTEMPTS.
+           MOVE WS-GAMES-PLAYED-COUNT TO CK-GAMES-PLAYED.
+           MOVE WS-WIN-COUNT TO CK-WINS.
+           REWRITE CK-RECORD
+               INVALID KEY WRITE CK-RECORD
+           END-REWRITE.
+           CLOSE CHECKPOINT-FILE.
+
+       DELETE-CHECKPOINT.
+           PERFORM OPEN-CHECKPOINT-FILE.
+           MOVE WS-USERNAME-UPPER TO CK-USERNAME-KEY.
+           DELETE CHECKPOINT-FILE RECORD
+               INVALID KEY CONTINUE
+           END-DELETE.
+           CLOSE CHECKPOINT-FILE.
 
        INTRO-MENU.
            PERFORM DRAW-GAME-BAR.
            MOVE WS-ACTUAL-SCORE TO WS-DISPLAY-SCORE
            DISPLAY "Your Score :" WS-DISPLAY-SCORE
-           DISPLAY "1 - Difficulty 1 (0 to 10) grants 1 point"
-           DISPLAY "2 - Difficulty 2 (0 to 100) grants 5 point"
-           DISPLAY "3 - Difficulty 3 (0 to 1000) grants 10 point"
-           DISPLAY "4 - Exit the game"
+           PERFORM DISPLAY-DIFFICULTY-OPTIONS
+               VARYING WS-DIFF-IDX FROM 1 BY 1
+               UNTIL WS-DIFF-IDX > WS-DIFF-COUNT
+           DISPLAY WS-OPT-LEADERBOARD " - View the all-time leaderboard"
+           DISPLAY WS-OPT-STATS " - View your personal stats"
+           DISPLAY WS-OPT-BATCH " - Batch self-play / regression mode"
+           DISPLAY WS-OPT-TOURNAMENT " - Tournament mode"
+           DISPLAY WS-OPT-EXIT " - Exit the game"
            PERFORM DRAW-GAME-BAR.
+           MOVE 0 TO WS-GAME-DIFFICULTY.
+           MOVE 0 TO WS-DIFF-CHOSEN-FLAG.
            PERFORM MENU-INPUT.
-           ACCEPT WS-SEED FROM TIME
-           PERFORM GET-RANDOM-NUMBER.
+           IF WS-DIFF-CHOSEN-FLAG = 1
+               MOVE 0 TO WS-DIFF-CHOSEN-FLAG
+               ACCEPT WS-SEED FROM TIME
+               PERFORM GET-RANDOM-NUMBER
+               MOVE 0 TO WS-ATTEMPTS-COUNT
+               PERFORM SET-MAX-ATTEMPTS-FOR-DIFFICULTY
+               PERFORM SET-RANGE-HIGH-FOR-DIFFICULTY
+           END-IF.
+
+       DISPLAY-DIFFICULTY-OPTIONS.
+           DISPLAY WS-DIFF-NUMBER (WS-DIFF-IDX) " - "
+               FUNCTION TRIM(WS-DIFF-LABEL (WS-DIFF-IDX)).
 
        MENU-INPUT.
            ACCEPT WS-MENU-INPUT
            INSPECT WS-MENU-INPUT REPLACING ALL WS-NEW-LINE BY SPACE.
-           EVALUATE WS-MENU-INPUT
-               WHEN "1"
-                   DISPLAY WS-NEW-LINE "Setted difficulty to 1"
-                   MOVE 1 TO WS-GAME-DIFFICULTY
-               WHEN "2"
-                   DISPLAY WS-NEW-LINE "Setted difficulty to 2"
-                   MOVE 2 TO WS-GAME-DIFFICULTY
-               WHEN "3"
-                   DISPLAY WS-NEW-LINE "Setted difficulty to 3"
-                   MOVE 3 TO WS-GAME-DIFFICULTY
-               WHEN "4"
-                   PERFORM QUIT-GAME
-               WHEN OTHER
-                   DISPLAY "Invalid input please try again"
-                   PERFORM MENU-INPUT
-           END-EVALUATE.
+           MOVE WS-MENU-INPUT TO WS-MENU-NB-TEST-VALUE.
+           INSPECT WS-MENU-NB-TEST-VALUE REPLACING ALL SPACES BY ZEROES.
+           IF WS-MENU-NB-TEST-VALUE IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-MENU-INPUT) TO WS-MENU-NB
+               PERFORM PROCESS-MENU-CHOICE
+           ELSE
+               DISPLAY "Invalid input please try again"
+               PERFORM RESET-INPUTS
+               PERFORM MENU-INPUT
+           END-IF.
+
+       PROCESS-MENU-CHOICE.
+           MOVE 0 TO WS-DIFF-FOUND-FLAG.
+           PERFORM FIND-DIFFICULTY-BY-NUMBER
+               VARYING WS-DIFF-IDX FROM 1 BY 1
+               UNTIL WS-DIFF-IDX > WS-DIFF-COUNT.
+           IF WS-DIFF-FOUND-FLAG = 1
+               MOVE 1 TO WS-DIFF-CHOSEN-FLAG
+               PERFORM RESET-INPUTS
+           ELSE
+               EVALUATE WS-MENU-NB
+                   WHEN WS-OPT-LEADERBOARD
+                       PERFORM RESET-INPUTS
+                       PERFORM SHOW-LEADERBOARD
+                       PERFORM INTRO-MENU
+                   WHEN WS-OPT-STATS
+                       PERFORM RESET-INPUTS
+                       PERFORM SHOW-PLAYER-STATS
+                       PERFORM INTRO-MENU
+                   WHEN WS-OPT-BATCH
+                       PERFORM RESET-INPUTS
+                       PERFORM START-BATCH-MODE
+                       PERFORM INTRO-MENU
+                   WHEN WS-OPT-TOURNAMENT
+                       PERFORM RESET-INPUTS
+                       PERFORM RUN-TOURNAMENT
+                       PERFORM INTRO-MENU
+                   WHEN WS-OPT-EXIT
+                       PERFORM QUIT-GAME
+                   WHEN OTHER
+                       DISPLAY "Invalid input please try again"
+                       PERFORM RESET-INPUTS
+                       PERFORM MENU-INPUT
+               END-EVALUATE
+           END-IF.
+
+       FIND-DIFFICULTY-BY-NUMBER.
+           IF WS-DIFF-NUMBER (WS-DIFF-IDX) = WS-MENU-NB
+               MOVE 1 TO WS-DIFF-FOUND-FLAG
+               MOVE WS-MENU-NB TO WS-GAME-DIFFICULTY
+               DISPLAY WS-NEW-LINE "Setted difficulty to " WS-MENU-NB
+                   " (" FUNCTION TRIM(WS-DIFF-LABEL (WS-DIFF-IDX)) ")"
+           END-IF.
+
+      *-----------------------
+      * Difficulty-only prompt, used by batch mode and tournament mode
+      *-----------------------
+       DIFFICULTY-ONLY-INPUT.
+           ACCEPT WS-MENU-INPUT.
+           INSPECT WS-MENU-INPUT REPLACING ALL WS-NEW-LINE BY SPACE.
+           MOVE WS-MENU-INPUT TO WS-MENU-NB-TEST-VALUE.
+           INSPECT WS-MENU-NB-TEST-VALUE REPLACING ALL SPACES BY ZEROES.
+           MOVE 0 TO WS-DIFF-FOUND-FLAG.
+           IF WS-MENU-NB-TEST-VALUE IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-MENU-INPUT) TO WS-MENU-NB
+               PERFORM FIND-DIFFICULTY-BY-NUMBER
+                   VARYING WS-DIFF-IDX FROM 1 BY 1
+                   UNTIL WS-DIFF-IDX > WS-DIFF-COUNT
+           END-IF.
            PERFORM RESET-INPUTS.
+           IF WS-DIFF-FOUND-FLAG = 0
+               DISPLAY "Invalid difficulty, please try again"
+               PERFORM DIFFICULTY-ONLY-INPUT
+           END-IF.
 
        DRAW-GAME-BAR.
            DISPLAY
@@ -98,66 +533,618 @@
 
        MAIN-GAME-LOOP.
            PERFORM GAME-INPUT.
-           DISPLAY WS-RAND.
+           IF WS-BATCH-MODE-FLAG = 0
+               DISPLAY WS-RAND
+           END-IF.
            MOVE FUNCTION NUMVAL(WS-GAME-INPUT) TO WS-NB
            EVALUATE WS-GAME-INPUT
                WHEN "exit"
-                   PERFORM QUIT-GAME
+                   PERFORM END-CURRENT-ROUND
                WHEN OTHER
                    IF WS-IS-NB-FLAG = 1 THEN
-                       IF WS-NB = WS-RAND THEN
-                           DISPLAY "you won" WS-NEW-LINE
-                           EVALUATE WS-GAME-DIFFICULTY
-                               WHEN 1
-                                   ADD 1 TO WS-ACTUAL-SCORE
-                               WHEN 2
-                                   ADD 5 TO WS-ACTUAL-SCORE
-                               WHEN 3
-                                   ADD 10 TO WS-ACTUAL-SCORE
-                           END-EVALUATE
-                           PERFORM INTRO-MENU
-                       ELSE IF WS-NB > WS-RAND THEN
-                           DISPLAY "LOWER"
-                       ELSE
-                           DISPLAY "HIGHER"
-                       END-IF
+                       PERFORM RESOLVE-GUESS
                    ELSE
-                       DISPLAY "Invalid input please try again"
+                       PERFORM REPORT-INVALID
                    END-IF
            END-EVALUATE.
            PERFORM RESET-INPUTS.
 
+       RESOLVE-GUESS.
+           ADD 1 TO WS-ATTEMPTS-COUNT.
+           IF WS-NB = WS-RAND
+               MOVE "WIN" TO WS-AUDIT-RESULT
+               IF WS-BATCH-MODE-FLAG = 0
+                   PERFORM LOG-GUESS
+                   ADD 1 TO WS-GAMES-PLAYED-COUNT
+               END-IF
+               PERFORM REPORT-OUTCOME
+               IF WS-BATCH-MODE-FLAG = 0
+                   PERFORM AWARD-POINTS-FOR-WIN
+                   PERFORM DELETE-CHECKPOINT
+               END-IF
+               PERFORM AFTER-ROUND-DISPATCH
+           ELSE
+               IF WS-MAX-ATTEMPTS > 0
+                       AND WS-ATTEMPTS-COUNT >= WS-MAX-ATTEMPTS
+                   MOVE "LOSS" TO WS-AUDIT-RESULT
+                   IF WS-BATCH-MODE-FLAG = 0
+                       PERFORM LOG-GUESS
+                       ADD 1 TO WS-GAMES-PLAYED-COUNT
+                   END-IF
+                   PERFORM REPORT-OUTCOME
+                   IF WS-BATCH-MODE-FLAG = 0
+                       PERFORM DELETE-CHECKPOINT
+                   END-IF
+                   PERFORM AFTER-ROUND-DISPATCH
+               ELSE
+                   IF WS-NB > WS-RAND
+                       MOVE "LOWER" TO WS-AUDIT-RESULT
+                   ELSE
+                       MOVE "HIGHER" TO WS-AUDIT-RESULT
+                   END-IF
+                   IF WS-BATCH-MODE-FLAG = 0
+                       PERFORM LOG-GUESS
+                   END-IF
+                   PERFORM REPORT-OUTCOME
+                   IF WS-BATCH-MODE-FLAG = 0
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-IF.
+
+       END-CURRENT-ROUND.
+           IF WS-BATCH-MODE-FLAG = 1
+               PERFORM END-BATCH-MODE
+           ELSE
+               PERFORM QUIT-GAME
+           END-IF.
+
+       AFTER-ROUND-DISPATCH.
+           IF WS-BATCH-MODE-FLAG = 1
+               PERFORM END-BATCH-MODE
+           ELSE
+               PERFORM INTRO-MENU
+           END-IF.
+
+       REPORT-OUTCOME.
+           IF WS-BATCH-MODE-FLAG = 1
+               PERFORM WRITE-RESULTS-LINE
+           ELSE
+               EVALUATE WS-AUDIT-RESULT
+                   WHEN "WIN"
+                       DISPLAY "you won" WS-NEW-LINE
+                   WHEN "LOSS"
+                       DISPLAY "Out of guesses! The number was " WS-RAND
+                   WHEN "HIGHER"
+                       DISPLAY "HIGHER"
+                   WHEN "LOWER"
+                       DISPLAY "LOWER"
+               END-EVALUATE
+           END-IF.
+
+       REPORT-INVALID.
+           IF WS-BATCH-MODE-FLAG = 1
+               MOVE "INVALID" TO WS-AUDIT-RESULT
+               PERFORM WRITE-RESULTS-LINE
+           ELSE
+               EVALUATE WS-INPUT-ERROR
+                   WHEN "NEGATIVE"
+                       DISPLAY "Invalid input - guesses can't be "
+                           "negative, please try again"
+                   WHEN "RANGE"
+                       DISPLAY "Invalid input - that's outside the "
+                           "current difficulty's range (0 to "
+                           WS-CUR-RANGE-HIGH "), please try again"
+                   WHEN OTHER
+                       DISPLAY "Invalid input - please enter a "
+                           "number, try again"
+               END-EVALUATE
+           END-IF.
+
+      *-----------------------
+      * Externalized scoring - award points for the current difficulty
+      *-----------------------
+       AWARD-POINTS-FOR-WIN.
+           ADD 1 TO WS-WIN-COUNT.
+           PERFORM FIND-POINTS-FOR-DIFFICULTY
+               VARYING WS-DIFF-IDX FROM 1 BY 1
+               UNTIL WS-DIFF-IDX > WS-DIFF-COUNT.
+
+       FIND-POINTS-FOR-DIFFICULTY.
+           IF WS-DIFF-NUMBER (WS-DIFF-IDX) = WS-GAME-DIFFICULTY
+               ADD WS-DIFF-POINTS (WS-DIFF-IDX) TO WS-ACTUAL-SCORE
+           END-IF.
+
+       SET-MAX-ATTEMPTS-FOR-DIFFICULTY.
+           MOVE 0 TO WS-MAX-ATTEMPTS.
+           PERFORM FIND-MAX-ATTEMPTS
+               VARYING WS-DIFF-IDX FROM 1 BY 1
+               UNTIL WS-DIFF-IDX > WS-DIFF-COUNT.
+
+       FIND-MAX-ATTEMPTS.
+           IF WS-DIFF-NUMBER (WS-DIFF-IDX) = WS-GAME-DIFFICULTY
+               MOVE WS-DIFF-MAX-ATTEMPTS (WS-DIFF-IDX)
+                   TO WS-MAX-ATTEMPTS
+           END-IF.
+
+      *-----------------------
+      * The active difficulty's guess range, so GAME-INPUT can tell a
+      * plain out-of-range guess apart from a non-numeric one
+      *-----------------------
+       SET-RANGE-HIGH-FOR-DIFFICULTY.
+           MOVE 0 TO WS-CUR-RANGE-HIGH.
+           PERFORM FIND-RANGE-HIGH-FOR-DIFFICULTY
+               VARYING WS-DIFF-IDX FROM 1 BY 1
+               UNTIL WS-DIFF-IDX > WS-DIFF-COUNT.
+
+       FIND-RANGE-HIGH-FOR-DIFFICULTY.
+           IF WS-DIFF-NUMBER (WS-DIFF-IDX) = WS-GAME-DIFFICULTY
+               MOVE WS-DIFF-RANGE-HIGH (WS-DIFF-IDX)
+                   TO WS-CUR-RANGE-HIGH
+           END-IF.
+
+      *-----------------------
+      * Session audit/transaction log
+      *-----------------------
+       LOG-GUESS.
+           MOVE SPACES TO WS-AUD-STATUS.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           MOVE WS-USERNAME TO AD-USERNAME.
+           MOVE WS-GAME-DIFFICULTY TO AD-DIFFICULTY.
+           MOVE WS-RAND TO AD-SECRET.
+           MOVE WS-NB TO AD-GUESS.
+           MOVE WS-AUDIT-RESULT TO AD-RESULT.
+           ACCEPT AD-DATE FROM DATE YYYYMMDD.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
        GAME-INPUT.
-           DISPLAY "Guess the number !".
-           ACCEPT WS-GAME-INPUT.
+           IF WS-BATCH-MODE-FLAG = 1
+               PERFORM BATCH-READ-GUESS
+           ELSE
+               DISPLAY "Guess the number !"
+               ACCEPT WS-GAME-INPUT
+           END-IF.
            INSPECT WS-GAME-INPUT REPLACING ALL WS-NEW-LINE BY SPACES.
            MOVE FUNCTION LOWER-CASE(WS-GAME-INPUT) TO WS-GAME-INPUT.
-           MOVE WS-GAME-INPUT TO WS-NB-TEST-VALUE.
-           INSPECT WS-NB-TEST-VALUE REPLACING ALL SPACES BY ZEROES.
-           IF WS-NB-TEST-VALUE IS NUMERIC THEN
-               MOVE 1 TO WS-IS-NB-FLAG
+           MOVE 0 TO WS-IS-NB-FLAG.
+           MOVE SPACES TO WS-INPUT-ERROR.
+           IF WS-GAME-INPUT NOT = "exit"
+               MOVE WS-GAME-INPUT TO WS-NB-TEST-VALUE
+               INSPECT WS-NB-TEST-VALUE REPLACING ALL SPACES BY ZEROES
+               IF WS-NB-TEST-VALUE IS NUMERIC
+                   MOVE FUNCTION NUMVAL(WS-GAME-INPUT) TO WS-NB
+                   IF WS-NB > WS-CUR-RANGE-HIGH
+                       MOVE "RANGE" TO WS-INPUT-ERROR
+                   ELSE
+                       MOVE 1 TO WS-IS-NB-FLAG
+                   END-IF
+               ELSE
+                   IF WS-GAME-INPUT (1:1) = "-"
+                       MOVE "NEGATIVE" TO WS-INPUT-ERROR
+                   ELSE
+                       MOVE "NONNUMERIC" TO WS-INPUT-ERROR
+                   END-IF
+               END-IF
+           END-IF.
+
+      *-----------------------
+      * Unattended batch self-play / regression mode
+      *-----------------------
+       START-BATCH-MODE.
+           DISPLAY "Select a difficulty for this batch run:".
+           PERFORM DISPLAY-DIFFICULTY-OPTIONS
+               VARYING WS-DIFF-IDX FROM 1 BY 1
+               UNTIL WS-DIFF-IDX > WS-DIFF-COUNT.
+           PERFORM DIFFICULTY-ONLY-INPUT.
+           MOVE 1 TO WS-BATCH-MODE-FLAG.
+           DISPLAY "Enter a fixed secret number for this regression "
+               "run, or press ENTER to pick one at random:".
+           ACCEPT WS-MENU-INPUT.
+           INSPECT WS-MENU-INPUT REPLACING ALL WS-NEW-LINE BY SPACE.
+           IF WS-MENU-INPUT = SPACES
+               ACCEPT WS-SEED FROM TIME
+               PERFORM GET-RANDOM-NUMBER
+           ELSE
+               MOVE FUNCTION NUMVAL(WS-MENU-INPUT) TO WS-RAND
            END-IF.
+           PERFORM RESET-INPUTS.
+           MOVE 0 TO WS-ATTEMPTS-COUNT.
+           PERFORM SET-MAX-ATTEMPTS-FOR-DIFFICULTY.
+           PERFORM SET-RANGE-HIGH-FOR-DIFFICULTY.
+           MOVE SPACES TO WS-TR-STATUS.
+           OPEN INPUT TRANS-FILE.
+           MOVE SPACES TO WS-RS-STATUS.
+           OPEN OUTPUT RESULTS-FILE.
+           IF WS-TR-STATUS = "35"
+               DISPLAY "No TRANSIN transaction file found - "
+                   "skipping batch run."
+               CLOSE RESULTS-FILE
+               MOVE 0 TO WS-BATCH-MODE-FLAG
+           ELSE
+               DISPLAY "Batch run starting - see RESULTS file "
+                   "for the outcome of every scripted guess."
+               PERFORM MAIN-GAME-LOOP UNTIL WS-BATCH-MODE-FLAG = 0
+               DISPLAY "Batch run complete."
+           END-IF.
+
+       BATCH-READ-GUESS.
+           READ TRANS-FILE INTO WS-GAME-INPUT
+               AT END MOVE "exit" TO WS-GAME-INPUT
+           END-READ.
 
+       END-BATCH-MODE.
+           CLOSE TRANS-FILE.
+           CLOSE RESULTS-FILE.
+           MOVE 0 TO WS-BATCH-MODE-FLAG.
+
+       WRITE-RESULTS-LINE.
+           MOVE WS-USERNAME TO RS-USERNAME.
+           MOVE WS-NB TO RS-GUESS.
+           MOVE WS-RAND TO RS-SECRET.
+           MOVE WS-AUDIT-RESULT TO RS-RESULT.
+           WRITE RS-RECORD.
 
        RESET-INPUTS.
            MOVE SPACES TO WS-MENU-INPUT.
            MOVE SPACES TO WS-GAME-INPUT.
            MOVE 0 TO WS-IS-NB-FLAG.
 
+      *-----------------------
+      * Persist final score to the leaderboard and player master file
+      *-----------------------
        QUIT-GAME.
+           PERFORM UPDATE-PLAYER-STATS.
+           PERFORM UPDATE-LEADERBOARD.
+           PERFORM DELETE-CHECKPOINT.
            DISPLAY WS-NEW-LINE "Exiting the game"
            STOP RUN.
 
+       UPDATE-PLAYER-STATS.
+           PERFORM OPEN-PLAYER-FILE.
+           MOVE WS-USERNAME-UPPER TO PL-USERNAME-KEY.
+           READ PLAYER-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   ADD WS-GAMES-PLAYED-COUNT TO PL-GAMES-PLAYED
+                   ADD WS-ACTUAL-SCORE TO PL-TOTAL-SCORE
+                   ADD WS-WIN-COUNT TO PL-TOTAL-WINS
+                   REWRITE PL-RECORD
+           END-READ.
+           CLOSE PLAYER-FILE.
+
+       OPEN-LEADERBOARD-FILE.
+           MOVE SPACES TO WS-LB-STATUS.
+           OPEN I-O LEADERBOARD-FILE.
+           IF WS-LB-STATUS = "35"
+               OPEN OUTPUT LEADERBOARD-FILE
+               CLOSE LEADERBOARD-FILE
+               OPEN I-O LEADERBOARD-FILE
+           END-IF.
+
+       UPDATE-LEADERBOARD.
+           PERFORM OPEN-LEADERBOARD-FILE.
+           MOVE WS-USERNAME-UPPER TO LB-USERNAME-KEY.
+           READ LEADERBOARD-FILE
+               INVALID KEY
+                   MOVE WS-USERNAME TO LB-USERNAME-DISPLAY
+                   MOVE WS-ACTUAL-SCORE TO LB-SCORE
+                   WRITE LB-RECORD
+               NOT INVALID KEY
+                   IF WS-ACTUAL-SCORE > LB-SCORE
+                       MOVE WS-ACTUAL-SCORE TO LB-SCORE
+                       MOVE WS-USERNAME TO LB-USERNAME-DISPLAY
+                       REWRITE LB-RECORD
+                   END-IF
+           END-READ.
+           CLOSE LEADERBOARD-FILE.
+
+      *-----------------------
+      * Persistent high-score leaderboard display
+      *-----------------------
+       SHOW-LEADERBOARD.
+           MOVE 0 TO WS-LB-COUNT.
+           MOVE SPACES TO WS-LB-STATUS.
+           OPEN INPUT LEADERBOARD-FILE.
+           IF WS-LB-STATUS NOT = "35"
+               PERFORM READ-LEADERBOARD-ROW UNTIL WS-LB-STATUS = "10"
+               CLOSE LEADERBOARD-FILE
+           END-IF.
+           PERFORM SORT-LEADERBOARD-OUTER
+               VARYING WS-LB-IDX FROM 1 BY 1
+               UNTIL WS-LB-IDX >= WS-LB-COUNT.
+           PERFORM DRAW-GAME-BAR.
+           DISPLAY "TOP 10 ALL-TIME SCORES".
+           PERFORM DISPLAY-ONE-LEADER
+               VARYING WS-LB-IDX FROM 1 BY 1
+               UNTIL WS-LB-IDX > WS-LB-COUNT OR WS-LB-IDX > 10.
+           PERFORM DRAW-GAME-BAR.
+
+       READ-LEADERBOARD-ROW.
+           READ LEADERBOARD-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-LB-STATUS
+               NOT AT END
+                   IF WS-LB-COUNT < 200
+                       ADD 1 TO WS-LB-COUNT
+                       MOVE LB-USERNAME-DISPLAY TO
+                           WS-LB-T-USERNAME (WS-LB-COUNT)
+                       MOVE LB-SCORE TO WS-LB-T-SCORE (WS-LB-COUNT)
+                   END-IF
+           END-READ.
+
+       SORT-LEADERBOARD-OUTER.
+           PERFORM SORT-LEADERBOARD-INNER
+               VARYING WS-LB-J FROM 1 BY 1
+               UNTIL WS-LB-J > WS-LB-COUNT - WS-LB-IDX.
+
+       SORT-LEADERBOARD-INNER.
+           IF WS-LB-T-SCORE (WS-LB-J) < WS-LB-T-SCORE (WS-LB-J + 1)
+               MOVE WS-LB-ENTRY (WS-LB-J) TO WS-LB-SWAP
+               MOVE WS-LB-ENTRY (WS-LB-J + 1) TO WS-LB-ENTRY (WS-LB-J)
+               MOVE WS-LB-SWAP TO WS-LB-ENTRY (WS-LB-J + 1)
+           END-IF.
+
+       DISPLAY-ONE-LEADER.
+           DISPLAY WS-LB-IDX ". " WS-LB-T-USERNAME (WS-LB-IDX) " - "
+               WS-LB-T-SCORE (WS-LB-IDX).
+
+      *-----------------------
+      * Post-game statistics dashboard, keyed on the audit trail
+      *-----------------------
+       SHOW-PLAYER-STATS.
+           PERFORM RESET-ONE-STATS-ENTRY
+               VARYING WS-STATS-IDX FROM 1 BY 1
+               UNTIL WS-STATS-IDX > 9.
+           MOVE 0 TO WS-STATS-PREV-SECRET.
+           MOVE 0 TO WS-STATS-PREV-GUESS.
+           MOVE SPACES TO WS-AUD-STATUS.
+           OPEN INPUT AUDIT-FILE.
+           IF WS-AUD-STATUS = "35"
+               DISPLAY "No game history recorded yet."
+           ELSE
+               PERFORM READ-AUDIT-ROW UNTIL WS-AUD-STATUS = "10"
+               CLOSE AUDIT-FILE
+               PERFORM DRAW-GAME-BAR
+               DISPLAY "STATS FOR " WS-USERNAME
+               PERFORM DISPLAY-STATS-ROW
+                   VARYING WS-STATS-IDX FROM 1 BY 1
+                   UNTIL WS-STATS-IDX > 9
+               PERFORM DRAW-GAME-BAR
+           END-IF.
+
+       RESET-ONE-STATS-ENTRY.
+           MOVE 0 TO WS-STATS-GAMES (WS-STATS-IDX).
+           MOVE 0 TO WS-STATS-WINS (WS-STATS-IDX).
+           MOVE 0 TO WS-STATS-DIST-TOTAL (WS-STATS-IDX).
+           MOVE 0 TO WS-STATS-DIST-COUNT (WS-STATS-IDX).
+
+       READ-AUDIT-ROW.
+           READ AUDIT-FILE
+               AT END
+                   MOVE "10" TO WS-AUD-STATUS
+               NOT AT END
+                   PERFORM PROCESS-STATS-ROW
+           END-READ.
+
+       PROCESS-STATS-ROW.
+           IF AD-USERNAME = WS-USERNAME
+               EVALUATE AD-RESULT
+                   WHEN "WIN"
+                       ADD 1 TO WS-STATS-GAMES (AD-DIFFICULTY)
+                       ADD 1 TO WS-STATS-WINS (AD-DIFFICULTY)
+                       IF WS-STATS-PREV-GUESS NOT = 0
+                               AND WS-STATS-PREV-SECRET = AD-SECRET
+                           COMPUTE WS-STATS-DISTANCE = FUNCTION ABS
+                               (WS-STATS-PREV-GUESS - AD-SECRET)
+                           ADD WS-STATS-DISTANCE TO
+                               WS-STATS-DIST-TOTAL (AD-DIFFICULTY)
+                           ADD 1 TO WS-STATS-DIST-COUNT (AD-DIFFICULTY)
+                       END-IF
+                       MOVE 0 TO WS-STATS-PREV-GUESS
+                   WHEN "LOSS"
+                       ADD 1 TO WS-STATS-GAMES (AD-DIFFICULTY)
+                       MOVE 0 TO WS-STATS-PREV-GUESS
+                   WHEN OTHER
+                       MOVE AD-GUESS TO WS-STATS-PREV-GUESS
+                       MOVE AD-SECRET TO WS-STATS-PREV-SECRET
+               END-EVALUATE
+           END-IF.
+
+       DISPLAY-STATS-ROW.
+           IF WS-STATS-GAMES (WS-STATS-IDX) > 0
+               DISPLAY "Difficulty " WS-STATS-IDX ": "
+                   WS-STATS-GAMES (WS-STATS-IDX) " games played, "
+                   WS-STATS-WINS (WS-STATS-IDX) " won"
+               COMPUTE WS-STATS-WIN-RATE ROUNDED =
+                   WS-STATS-WINS (WS-STATS-IDX) /
+                   WS-STATS-GAMES (WS-STATS-IDX) * 100
+               MOVE WS-STATS-WIN-RATE TO WS-STATS-WIN-RATE-DISP
+               DISPLAY "  Win rate: " WS-STATS-WIN-RATE-DISP "%"
+               IF WS-STATS-DIST-COUNT (WS-STATS-IDX) > 0
+                   COMPUTE WS-STATS-AVG-DIST ROUNDED =
+                       WS-STATS-DIST-TOTAL (WS-STATS-IDX) /
+                       WS-STATS-DIST-COUNT (WS-STATS-IDX)
+                   MOVE WS-STATS-AVG-DIST TO WS-STATS-AVG-DIST-DISP
+                   DISPLAY "  Avg distance of last guess before win: "
+                       WS-STATS-AVG-DIST-DISP
+               END-IF
+           END-IF.
+
+      *-----------------------
+      * Multi-player roster and round-robin tournament mode
+      *-----------------------
+       RUN-TOURNAMENT.
+           PERFORM LOAD-TOURNAMENT-ROSTER.
+           IF WS-ROSTER-COUNT = 0
+               DISPLAY "No players in the roster - returning to menu."
+           ELSE
+               DISPLAY "Select a difficulty for the tournament:"
+               PERFORM DISPLAY-DIFFICULTY-OPTIONS
+                   VARYING WS-DIFF-IDX FROM 1 BY 1
+                   UNTIL WS-DIFF-IDX > WS-DIFF-COUNT
+               PERFORM DIFFICULTY-ONLY-INPUT
+               PERFORM SET-MAX-ATTEMPTS-FOR-DIFFICULTY
+               ACCEPT WS-SEED FROM TIME
+               PERFORM GET-RANDOM-NUMBER
+               PERFORM PLAY-TOURNAMENT-ROUND
+                   VARYING WS-ROSTER-IDX FROM 1 BY 1
+                   UNTIL WS-ROSTER-IDX > WS-ROSTER-COUNT
+               PERFORM SORT-TOURNAMENT-OUTER
+                   VARYING WS-ROSTER-IDX FROM 1 BY 1
+                   UNTIL WS-ROSTER-IDX >= WS-ROSTER-COUNT
+               PERFORM DRAW-GAME-BAR
+               DISPLAY "FINAL STANDINGS"
+               PERFORM DISPLAY-TOURNAMENT-STANDINGS
+                   VARYING WS-ROSTER-IDX FROM 1 BY 1
+                   UNTIL WS-ROSTER-IDX > WS-ROSTER-COUNT
+               PERFORM DRAW-GAME-BAR
+           END-IF.
+
+       LOAD-TOURNAMENT-ROSTER.
+           MOVE 0 TO WS-ROSTER-COUNT.
+           MOVE SPACES TO WS-RO-STATUS.
+           OPEN INPUT ROSTER-FILE.
+           IF WS-RO-STATUS = "35"
+               MOVE 0 TO WS-ROSTER-DONE-FLAG
+               PERFORM PROMPT-ROSTER-NAME UNTIL WS-ROSTER-DONE-FLAG = 1
+           ELSE
+               PERFORM READ-ROSTER-ROW UNTIL WS-RO-STATUS = "10"
+               CLOSE ROSTER-FILE
+           END-IF.
+
+       READ-ROSTER-ROW.
+           READ ROSTER-FILE
+               AT END
+                   MOVE "10" TO WS-RO-STATUS
+               NOT AT END
+                   IF WS-ROSTER-COUNT < 20
+                       ADD 1 TO WS-ROSTER-COUNT
+                       MOVE RO-RECORD TO
+                           WS-ROSTER-NAME (WS-ROSTER-COUNT)
+                   END-IF
+           END-READ.
+
+       PROMPT-ROSTER-NAME.
+           DISPLAY "Enter a player name for the roster "
+               "(or END to finish):".
+           ACCEPT WS-MENU-INPUT.
+           INSPECT WS-MENU-INPUT REPLACING ALL WS-NEW-LINE BY SPACE.
+           IF FUNCTION UPPER-CASE(WS-MENU-INPUT) = "END"
+                   OR WS-MENU-INPUT = SPACES
+               MOVE 1 TO WS-ROSTER-DONE-FLAG
+           ELSE
+               IF WS-ROSTER-COUNT < 20
+                   ADD 1 TO WS-ROSTER-COUNT
+                   MOVE WS-MENU-INPUT (1:7) TO
+                       WS-ROSTER-NAME (WS-ROSTER-COUNT)
+               END-IF
+           END-IF.
+           PERFORM RESET-INPUTS.
+
+       PLAY-TOURNAMENT-ROUND.
+           MOVE 0 TO WS-ROSTER-GUESS-COUNT.
+           MOVE 0 TO WS-ROSTER-WON-FLAG.
+           MOVE 0 TO WS-ROSTER-RESULT (WS-ROSTER-IDX).
+           MOVE WS-USERNAME TO WS-SAVED-USERNAME.
+           MOVE WS-ROSTER-NAME (WS-ROSTER-IDX) TO WS-USERNAME.
+           DISPLAY WS-NEW-LINE "Your turn, "
+               WS-ROSTER-NAME (WS-ROSTER-IDX) "!".
+           PERFORM TOURNAMENT-GUESS UNTIL WS-ROSTER-WON-FLAG = 1.
+           MOVE WS-ROSTER-GUESS-COUNT TO
+               WS-ROSTER-ATTEMPTS (WS-ROSTER-IDX).
+           MOVE WS-SAVED-USERNAME TO WS-USERNAME.
+
+       TOURNAMENT-GUESS.
+           DISPLAY "Guess the number !".
+           ACCEPT WS-GAME-INPUT.
+           INSPECT WS-GAME-INPUT REPLACING ALL WS-NEW-LINE BY SPACES.
+           MOVE WS-GAME-INPUT TO WS-NB-TEST-VALUE.
+           INSPECT WS-NB-TEST-VALUE REPLACING ALL SPACES BY ZEROES.
+           IF WS-NB-TEST-VALUE IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-GAME-INPUT) TO WS-NB
+               ADD 1 TO WS-ROSTER-GUESS-COUNT
+               EVALUATE TRUE
+                   WHEN WS-NB = WS-RAND
+                       MOVE "WIN" TO WS-AUDIT-RESULT
+                       PERFORM LOG-GUESS
+                       DISPLAY WS-ROSTER-NAME (WS-ROSTER-IDX)
+                           " got it in " WS-ROSTER-GUESS-COUNT
+                           " guesses!"
+                       MOVE 1 TO WS-ROSTER-RESULT (WS-ROSTER-IDX)
+                       MOVE 1 TO WS-ROSTER-WON-FLAG
+                   WHEN WS-MAX-ATTEMPTS > 0
+                           AND WS-ROSTER-GUESS-COUNT >= WS-MAX-ATTEMPTS
+                       MOVE "LOSS" TO WS-AUDIT-RESULT
+                       PERFORM LOG-GUESS
+                       DISPLAY WS-ROSTER-NAME (WS-ROSTER-IDX)
+                           " is out of guesses! The number was "
+                           WS-RAND
+                       MOVE 2 TO WS-ROSTER-RESULT (WS-ROSTER-IDX)
+                       MOVE 1 TO WS-ROSTER-WON-FLAG
+                   WHEN WS-NB > WS-RAND
+                       MOVE "LOWER" TO WS-AUDIT-RESULT
+                       PERFORM LOG-GUESS
+                       DISPLAY "LOWER"
+                   WHEN OTHER
+                       MOVE "HIGHER" TO WS-AUDIT-RESULT
+                       PERFORM LOG-GUESS
+                       DISPLAY "HIGHER"
+               END-EVALUATE
+           ELSE
+               DISPLAY "Invalid input please try again"
+           END-IF.
+           PERFORM RESET-INPUTS.
+
+       SORT-TOURNAMENT-OUTER.
+           PERFORM SORT-TOURNAMENT-INNER
+               VARYING WS-ROSTER-J FROM 1 BY 1
+               UNTIL WS-ROSTER-J > WS-ROSTER-COUNT - WS-ROSTER-IDX.
+
+       SORT-TOURNAMENT-INNER.
+      * A LOSS (result 2) always sorts below a WIN (result 1) no
+      * matter how many guesses either took; ties within the same
+      * result are broken by fewest guesses, same as before.
+           IF WS-ROSTER-RESULT (WS-ROSTER-J) >
+                   WS-ROSTER-RESULT (WS-ROSTER-J + 1)
+               OR (WS-ROSTER-RESULT (WS-ROSTER-J) =
+                       WS-ROSTER-RESULT (WS-ROSTER-J + 1)
+                   AND WS-ROSTER-ATTEMPTS (WS-ROSTER-J) >
+                       WS-ROSTER-ATTEMPTS (WS-ROSTER-J + 1))
+               MOVE WS-ROSTER-ENTRY (WS-ROSTER-J) TO WS-ROSTER-SWAP
+               MOVE WS-ROSTER-ENTRY (WS-ROSTER-J + 1) TO
+                   WS-ROSTER-ENTRY (WS-ROSTER-J)
+               MOVE WS-ROSTER-SWAP TO WS-ROSTER-ENTRY (WS-ROSTER-J + 1)
+           END-IF.
+
+       DISPLAY-TOURNAMENT-STANDINGS.
+           IF WS-ROSTER-RESULT (WS-ROSTER-IDX) = 2
+               DISPLAY WS-ROSTER-IDX ". " WS-ROSTER-NAME (WS-ROSTER-IDX)
+                   " - LOSS (out of guesses after "
+                   WS-ROSTER-ATTEMPTS (WS-ROSTER-IDX) " guesses)"
+           ELSE
+               DISPLAY WS-ROSTER-IDX ". " WS-ROSTER-NAME (WS-ROSTER-IDX)
+                   " - " WS-ROSTER-ATTEMPTS (WS-ROSTER-IDX) " guesses"
+           END-IF.
+
+      *-----------------------
+      * Externalized difficulty table drives the secret number's range
+      *-----------------------
        GET-RANDOM-NUMBER.
-           EVALUATE WS-GAME-DIFFICULTY
-               WHEN 1
-                   COMPUTE WS-RAND = FUNCTION RANDOM(WS-SEED) * 10 + 1
-               WHEN 2
-                   COMPUTE WS-RAND = FUNCTION RANDOM(WS-SEED) * 100 + 1
-               WHEN 3
-                   COMPUTE WS-RAND = FUNCTION RANDOM(WS-SEED) * 1000 + 1
-           END-EVALUATE.
+           PERFORM FIND-RANGE-FOR-DIFFICULTY
+               VARYING WS-DIFF-IDX FROM 1 BY 1
+               UNTIL WS-DIFF-IDX > WS-DIFF-COUNT.
 
+       FIND-RANGE-FOR-DIFFICULTY.
+           IF WS-DIFF-NUMBER (WS-DIFF-IDX) = WS-GAME-DIFFICULTY
+               COMPUTE WS-RAND = FUNCTION RANDOM(WS-SEED) *
+                   WS-DIFF-RANGE-HIGH (WS-DIFF-IDX) + 1
+           END-IF.
 
        DRAW-INTRO-SCREEN.
            DISPLAY
